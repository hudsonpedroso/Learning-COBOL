@@ -0,0 +1,39 @@
+      *================================================================*
+      * GETDAYSMO.CPY
+      *
+      * PURPOSE.   SHARED LEAP-YEAR TEST AND DAYS-IN-MONTH LOOKUP,
+      *            COPIED INTO THE PROCEDURE DIVISION AS A SELF-
+      *            CONTAINED PARAGRAPH.  USE THE REPLACING PHRASE TO
+      *            SUPPLY THE CALLING PROGRAM'S PARAGRAPH NAME, EXIT
+      *            NAME, MONTH FIELD AND YEAR FIELD.  THE WORK FIELDS
+      *            AND TABLE IT USES ARE COMMON TO EVERY CALLER; SEE
+      *            DAYSINMO.CPY.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY.
+      * 2026-08-08  RA  EXTRACTED FROM PROG0001 4100-CHECK-LEAP-YEAR AND
+      *                 PROG0002 2100-GET-DAYS-IN-MONTH, WHICH HAD
+      *                 DUPLICATED THE SAME CALCULATION.
+      *================================================================*
+       DIM-PARAGRAPH.
+           DIVIDE DIM-YEAR BY 4   GIVING WS-DIVIDE-RESULT
+                                  REMAINDER WS-REMAINDER-4
+           DIVIDE DIM-YEAR BY 100 GIVING WS-DIVIDE-RESULT
+                                  REMAINDER WS-REMAINDER-100
+           DIVIDE DIM-YEAR BY 400 GIVING WS-DIVIDE-RESULT
+                                  REMAINDER WS-REMAINDER-400
+
+           IF WS-REMAINDER-4 = 0
+                   AND (WS-REMAINDER-100 NOT = 0
+                        OR WS-REMAINDER-400 = 0)
+               SET WS-LEAP-YEAR-YES TO TRUE
+           ELSE
+               SET WS-LEAP-YEAR-NO TO TRUE
+           END-IF
+
+           MOVE WS-DAYS-IN-MONTH(DIM-MONTH) TO WS-MAX-DAYS-IN-MONTH
+
+           IF DIM-MONTH = 2 AND WS-LEAP-YEAR-YES
+               MOVE 29 TO WS-MAX-DAYS-IN-MONTH
+           END-IF.
+       DIM-EXIT.
+           EXIT.
