@@ -0,0 +1,67 @@
+      *================================================================*
+      * VALIDATE.CPY
+      *
+      * PURPOSE.   SHARED DATE-VALIDITY CHECK (NUMERICITY, MONTH RANGE,
+      *            DAY RANGE INCLUDING LEAP-YEAR FEBRUARY) WITH ITS
+      *            CENTURY-WINDOW STEP, COPIED INTO THE PROCEDURE
+      *            DIVISION AS A PAIR OF SELF-CONTAINED PARAGRAPHS.  USE
+      *            THE REPLACING PHRASE TO SUPPLY THE CALLING PROGRAM'S
+      *            PARAGRAPH/EXIT NAMES FOR BOTH PARAGRAPHS AND THE
+      *            DATE/MONTH/YEAR FIELDS TO VALIDATE.  SHARES
+      *            4100-GET-DAYS-IN-MONTH (SEE GETDAYSMO.CPY), WHICH
+      *            MUST ALREADY BE PRESENT IN THE COPYING PROGRAM.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY.
+      * 2026-08-08  RA  EXTRACTED FROM PROG0001 4000-VALIDATE-DATE AND
+      *                 4050-APPLY-CENTURY-WINDOW SO A CANDIDATE RUN-
+      *                 DATE OVERRIDE (PARMFILE CARD OR OPERATOR ENTRY)
+      *                 CAN BE VALIDATED WITHOUT STAGING IT INTO
+      *                 TR-DATE1, WHICH BELONGS TO THE TRANSACTION
+      *                 FILE RECORD.
+      *================================================================*
+       VAL-PARAGRAPH.
+           SET WS-DATE-VALID TO TRUE
+
+           PERFORM VAL-CENTURY-PARAGRAPH THRU VAL-CENTURY-EXIT
+
+           IF VAL-DATE NOT NUMERIC OR VAL-MONTH NOT NUMERIC
+                                  OR VAL-YEAR  NOT NUMERIC
+               SET WS-DATE-INVALID TO TRUE
+           ELSE
+               MOVE VAL-DATE  TO WS-DATE-NUMERIC
+               MOVE VAL-MONTH TO WS-MONTH-NUMERIC
+               MOVE VAL-YEAR  TO WS-YEAR-NUMERIC
+
+               IF WS-MONTH-NUMERIC < 1 OR WS-MONTH-NUMERIC > 12
+                   SET WS-DATE-INVALID TO TRUE
+               ELSE
+                   PERFORM 4100-GET-DAYS-IN-MONTH THRU 4100-EXIT
+
+                   IF WS-DATE-NUMERIC < 1
+                           OR WS-DATE-NUMERIC > WS-MAX-DAYS-IN-MONTH
+                       SET WS-DATE-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       VAL-EXIT.
+           EXIT.
+
+      *---- OLDER UPSTREAM FEEDS SOMETIMES SUPPLY ONLY A 2-DIGIT YEAR.-*
+      *---- WHEN THAT HAPPENS THE TRAILING TWO BYTES OF THE YEAR -----*
+      *---- FIELD ARRIVE BLANK (LINE SEQUENTIAL PADS A SHORT RECORD --*
+      *---- WITH SPACES), SO THE 2-DIGIT YEAR IS SITTING IN THE ------*
+      *---- LEADING TWO BYTES.  SLIDE IT INTO A 4-DIGIT YEAR: --------*
+      *---- 00-29 IS TAKEN AS 20XX, 30-99 AS 19XX. -------------------*
+       VAL-CENTURY-PARAGRAPH.
+           IF VAL-YEAR(3:2) = SPACES AND VAL-YEAR(1:2) NUMERIC
+               MOVE VAL-YEAR(1:2) TO WS-CENTURY-YY
+               IF WS-CENTURY-YY < 30
+                   MOVE 20 TO WS-CENTURY-PREFIX
+               ELSE
+                   MOVE 19 TO WS-CENTURY-PREFIX
+               END-IF
+               MOVE WS-CENTURY-PREFIX TO VAL-YEAR(1:2)
+               MOVE WS-CENTURY-YY     TO VAL-YEAR(3:2)
+           END-IF.
+       VAL-CENTURY-EXIT.
+           EXIT.
