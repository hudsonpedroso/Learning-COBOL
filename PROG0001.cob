@@ -1,14 +1,78 @@
       *================================================================*
        IDENTIFICATION                                          DIVISION.
       *================================================================*
-       PROGRAM-ID. VARIAVEIS-GRUPOS.
+       PROGRAM-ID.    VARIAVEIS-GRUPOS.
+       AUTHOR.        R. ALMEIDA.
+       INSTALLATION.  DATA PROCESSING CENTER.
+       DATE-WRITTEN.  2020-08-20.
+       DATE-COMPILED.
 
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PURPOSE.    READS A DAILY FILE OF DATE-BEARING TRANSACTIONS,
+      *             VALIDATES AND CONVERTS EACH DATE TO ITS NUMERIC
+      *             FORM AND REPORTS THE RESULT.
+      * TECTONICS.  COBC.
       ******************************************************************
+      * MODIFICATION HISTORY.
+      * 2026-08-08  RA  REPLACED HARDCODED MOVE STATEMENTS WITH A REAL
+      *                 INPUT TRANSACTION FILE (DATE-TRANS-FILE), READ
+      *                 RECORD BY RECORD UNTIL END OF FILE.
+      * 2026-08-08  RA  ADDED VALIDATE-DATE CHECKING SO AN OUT-OF-RANGE
+      *                 DAY OR MONTH IS REJECTED INSTEAD OF BEING MOVED
+      *                 INTO WS-DATE1/WS-DATE2 UNCHALLENGED.
+      * 2026-08-08  RA  ADDED AUDIT-TRAIL-FILE SO EACH CHANGE TO
+      *                 WS-DATE/WS-MONTH/WS-YEAR IS RECORDED WITH A
+      *                 BEFORE VALUE, AFTER VALUE AND RUN TIMESTAMP.
+      * 2026-08-08  RA  MOVED THE WS-DATE1/WS-DATE2 GROUP OUT TO THE
+      *                 DATEREC COPYBOOK SO OTHER PROGRAMS CAN SHARE
+      *                 THE SAME LAYOUT.  DEFAULT RUN DATE IS NOW SET
+      *                 BY 1000-INITIALIZE RATHER THAN BY VALUE CLAUSE.
+      * 2026-08-08  RA  ADDED PARM-FILE (SYSIN) SUPPORT SO THE AS-OF
+      *                 RUN DATE CAN BE OVERRIDDEN BY A PARAMETER CARD
+      *                 INSTEAD OF BEING COMPILED IN.
+      * 2026-08-08  RA  ADDED CHECKPOINT/RESTART SUPPORT SO A RUN THAT
+      *                 ABENDS PARTWAY THROUGH A LARGE TRANSACTION FILE
+      *                 CAN RESUME AFTER THE LAST CHECKPOINTED RECORD
+      *                 INSTEAD OF REPROCESSING FROM RECORD ONE.
+      * 2026-08-08  RA  ADDED A PRINTED DATE-CONVERSION REPORT (HEADED,
+      *                 PAGINATED) TO REPLACE THE RAW DISPLAY LINES.
+      * 2026-08-08  RA  ADDED A CENTURY WINDOW SO AN OLDER UPSTREAM FEED
+      *                 THAT ONLY SUPPLIES A 2-DIGIT YEAR (LEAVING THE
+      *                 REST OF TR-YEAR BLANK) IS EXPANDED TO A 4-DIGIT
+      *                 YEAR BEFORE IT IS VALIDATED.
+      * 2026-08-08  RA  ADDED AN INTERACTIVE MAINTENANCE MODE SO AN
+      *                 OPERATOR CAN KEY IN AN OVERRIDE RUN DATE AT
+      *                 START-UP, RE-VALIDATED THROUGH THE SAME CHECK
+      *                 USED FOR TRANSACTION RECORDS.
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                             DIVISION.
+      *================================================================*
+       INPUT-OUTPUT                                            SECTION.
+       FILE-CONTROL.
+           SELECT DATE-TRANS-FILE  ASSIGN TO "DATETRAN"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      *---- AS-OF RUN DATE OVERRIDE CARD, NORMALLY A JCL SYSIN DD -----*
+           SELECT PARM-FILE        ASSIGN TO "PARMFILE"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-PARM-FILE-STATUS.
+
+      *---- RESTART CHECKPOINT, CARRIES THE LAST KEY PROCESSED -------*
+           SELECT CHECKPOINT-FILE  ASSIGN TO "CHKPTFIL"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+      *---- HEADED, PAGINATED DATE-CONVERSION REPORT ------------------*
+           SELECT PRINT-FILE        ASSIGN TO "DATERPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-PRINT-FILE-STATUS.
 
       *================================================================*
        DATA                                                    DIVISION.
@@ -16,35 +80,583 @@
       *----------------------------------------------------------------*
        FILE                                            SECTION.
       *----------------------------------------------------------------*
+       FD  DATE-TRANS-FILE.
+       01  DATE-TRANS-REC.
+           COPY DATEREC
+               REPLACING ==WS-DATE1==       BY ==TR-DATE1==
+                     ==WS-DATE2==       BY ==TR-DATE2==
+                     ==WS-DATE-FILL-1== BY ==TR-DATE-FILL-1==
+                     ==WS-DATE-FILL-2== BY ==TR-DATE-FILL-2==
+                     ==WS-DATE==        BY ==TR-DATE==
+                     ==WS-MONTH==       BY ==TR-MONTH==
+                     ==WS-YEAR==        BY ==TR-YEAR==.
+
+       FD  PARM-FILE.
+       01  PARM-REC.
+           COPY DATEREC
+               REPLACING ==WS-DATE1==       BY ==PARM-DATE1==
+                     ==WS-DATE2==       BY ==PARM-DATE2==
+                     ==WS-DATE-FILL-1== BY ==PARM-DATE-FILL-1==
+                     ==WS-DATE-FILL-2== BY ==PARM-DATE-FILL-2==
+                     ==WS-DATE==        BY ==PARM-DATE==
+                     ==WS-MONTH==       BY ==PARM-MONTH==
+                     ==WS-YEAR==        BY ==PARM-YEAR==.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CHKPT-LAST-KEY       PIC 9(7).
+           05 CHKPT-FILL-1         PIC X     VALUE SPACE.
+           05 CHKPT-RUN-TIMESTAMP  PIC X(16).
+           05 CHKPT-FILL-2         PIC X     VALUE SPACE.
+           05 CHKPT-LAST-DATE1     PIC X(10).
+
+       FD  PRINT-FILE.
+       01  PRINT-REC                   PIC X(90).
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-REC.
+           05 AUD-FIELD-NAME      PIC X(10).
+           05 AUD-FILL-1          PIC X     VALUE SPACE.
+           05 AUD-BEFORE-VALUE    PIC X(10).
+           05 AUD-FILL-2          PIC X     VALUE SPACE.
+           05 AUD-AFTER-VALUE     PIC X(10).
+           05 AUD-FILL-3          PIC X     VALUE SPACE.
+           05 AUD-RUN-TIMESTAMP   PIC X(16).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                                 SECTION.
       *----------------------------------------------------------------*
        01 WS-DESCRIPTION.
-           05 WS-DATE1.
-               10 WS-DATE         PIC X(2) VALUE '20'.
-               10 FILLER          PIC X    VALUE '-'.
-               10 WS-MONTH        PIC X(2) VALUE '08'.
-               10 FILLER          PIC X    VALUE '-'.
-               10 WS-YEAR         PIC X(4) VALUE '2020'.
+           COPY DATEREC.
 
-      *---- FUNCIONA COMO UM PONTEIRO PARA A MESMA REGIAO DE MEMORIA --*
-           05 WS-DATE2 REDEFINES WS-DATE1 PIC 9(10).
-      *----------------------------------------------------------------*
+      *---- PRIOR-VALUE HOLDING AREA, USED TO BUILD AUDIT RECORDS -----*
+       01 WS-OLD-DESCRIPTION.
+           COPY DATEREC
+               REPLACING ==WS-DATE1==       BY ==WS-OLD-DATE1==
+                     ==WS-DATE2==       BY ==WS-OLD-DATE2==
+                     ==WS-DATE-FILL-1== BY ==WS-OLD-DATE-FILL-1==
+                     ==WS-DATE-FILL-2== BY ==WS-OLD-DATE-FILL-2==
+                     ==WS-DATE==        BY ==WS-OLD-DATE==
+                     ==WS-MONTH==       BY ==WS-OLD-MONTH==
+                     ==WS-YEAR==        BY ==WS-OLD-YEAR==.
+
+      *---- SCRATCH DATE GROUP USED TO VALIDATE A CANDIDATE RUN-DATE --*
+      *---- OVERRIDE (PARMFILE CARD OR OPERATOR ENTRY) WITHOUT REUSING-*
+      *---- DATE-TRANS-REC, WHICH BELONGS TO THE TRANSACTION FILE. ----*
+       01 WS-CANDIDATE-DESCRIPTION.
+           COPY DATEREC
+               REPLACING ==WS-DATE1==       BY ==WS-CANDIDATE-DATE1==
+                     ==WS-DATE2==       BY ==WS-CANDIDATE-DATE2==
+                     ==WS-DATE-FILL-1== BY ==WS-CANDIDATE-DATE-FILL-1==
+                     ==WS-DATE-FILL-2== BY ==WS-CANDIDATE-DATE-FILL-2==
+                     ==WS-DATE==        BY ==WS-CANDIDATE-DATE==
+                     ==WS-MONTH==       BY ==WS-CANDIDATE-MONTH==
+                     ==WS-YEAR==        BY ==WS-CANDIDATE-YEAR==.
+
+       01 WS-RUN-TIMESTAMP.
+           05 WS-RUN-DATE         PIC X(8).
+           05 WS-RUN-TIME         PIC X(8).
+
+       01 WS-FILE-SWITCHES.
+           05 WS-TRANS-FILE-STATUS     PIC X(2)  VALUE SPACES.
+           05 WS-AUDIT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+           05 WS-PARM-FILE-STATUS      PIC X(2)  VALUE SPACES.
+           05 WS-CHKPT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+           05 WS-PRINT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+           05 WS-EOF-SWITCH            PIC X(1)  VALUE 'N'.
+               88 WS-EOF-YES                     VALUE 'Y'.
+               88 WS-EOF-NO                       VALUE 'N'.
+           05 WS-VALID-SWITCH          PIC X(1)  VALUE 'Y'.
+               88 WS-DATE-VALID                  VALUE 'Y'.
+               88 WS-DATE-INVALID                VALUE 'N'.
+
+       01 WS-COUNTERS.
+           05 WS-RECORD-COUNT          PIC 9(7)  COMP VALUE ZERO.
+           05 WS-INVALID-COUNT         PIC 9(7)  COMP VALUE ZERO.
+           05 WS-RECORD-COUNT-SAVE     PIC 9(7)  VALUE ZERO.
+
+      *---- RESTART/CHECKPOINT WORK FIELDS ----------------------------*
+       01 WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(4)  VALUE 0100.
+           05 WS-CHECKPOINT-SKIP-COUNT PIC 9(7)  VALUE ZERO.
+           05 WS-CHKPT-DIVIDE-RESULT   PIC 9(7)  VALUE ZERO.
+           05 WS-CHKPT-REMAINDER       PIC 9(4)  VALUE ZERO.
+           05 WS-CHECKPOINT-LAST-DATE1 PIC X(10) VALUE SPACES.
+
+      *---- REPORT PAGINATION WORK FIELDS -----------------------------*
+       01 WS-REPORT-FIELDS.
+           05 WS-PAGE-NUMBER           PIC 9(4)  VALUE ZERO.
+           05 WS-LINE-COUNT            PIC 9(4)  VALUE ZERO.
+           05 WS-LINES-PER-PAGE        PIC 9(4)  VALUE 0050.
+
+      *---- PRINT LINE LAYOUTS ----------------------------------------*
+       01 WS-HEADING-1.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(34)
+               VALUE "PROG0001 - DATE CONVERSION REPORT".
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 FILLER                   PIC X(5)  VALUE "PAGE ".
+           05 WH1-PAGE-NUMBER          PIC ZZZ9.
+           05 FILLER                   PIC X(32) VALUE SPACES.
+
+       01 WS-HEADING-2.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE "RUN DATE: ".
+           05 WH2-RUN-DATE             PIC X(8).
+           05 FILLER                   PIC X(62) VALUE SPACES.
+
+       01 WS-HEADING-3.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE "RECORD NO".
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(17)
+               VALUE "DATE (DD-MM-YYYY)".
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE "DATE (NUMERIC)".
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE "VALIDATION".
+
+       01 WS-HEADING-BLANK-LINE        PIC X(90) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 WD-RECORD-NO             PIC ZZZZZZ9.
+           05 FILLER                   PIC X(7)  VALUE SPACES.
+           05 WD-DATE1                 PIC X(10).
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 WD-DATE2                 PIC X(10).
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 WD-STATUS                PIC X(10).
+
+      *---- TRUE NUMERIC (SEPARATOR-FREE) RENDERING OF THE DATE, -----*
+      *---- USED TO FILL WD-DATE2 SINCE TR-DATE2 ITSELF STILL CARRIES-*
+      *---- THE DASHES FROM TR-DATE1 THROUGH ITS REDEFINITION. -------*
+       01 WS-DETAIL-NUMERIC-DATE.
+           05 WS-DETAIL-NUMERIC-DD     PIC 9(2)  VALUE ZERO.
+           05 WS-DETAIL-NUMERIC-MM     PIC 9(2)  VALUE ZERO.
+           05 WS-DETAIL-NUMERIC-YYYY   PIC 9(4)  VALUE ZERO.
+       01 WS-DETAIL-NUMERIC-DATE-R REDEFINES WS-DETAIL-NUMERIC-DATE
+                                        PIC 9(8).
+
+      *---- WORK FIELDS USED BY THE DATE-VALIDITY CHECK ---------------*
+       01 WS-VALIDATE-WORK-FIELDS.
+           05 WS-DATE-NUMERIC          PIC 9(2)  VALUE ZERO.
+           05 WS-MONTH-NUMERIC         PIC 9(2)  VALUE ZERO.
+           05 WS-YEAR-NUMERIC          PIC 9(4)  VALUE ZERO.
+
+      *---- WORK FIELDS USED TO WINDOW A 2-DIGIT UPSTREAM YEAR --------*
+       01 WS-CENTURY-WORK-FIELDS.
+           05 WS-CENTURY-YY            PIC 9(2)  VALUE ZERO.
+           05 WS-CENTURY-PREFIX        PIC 9(2)  VALUE ZERO.
+
+      *---- OPERATOR OVERRIDE PROMPT, INTERACTIVE MAINTENANCE MODE ----*
+       01 WS-MAINTENANCE-FIELDS.
+           05 WS-OPERATOR-RESPONSE     PIC X(1)  VALUE SPACE.
+               88 WS-OPERATOR-OVERRIDE          VALUE 'Y' 'y'.
+           05 WS-OPERATOR-DATE         PIC X(10) VALUE SPACES.
+
+      *---- SHARED LEAP-YEAR/DAYS-IN-MONTH WORK FIELDS AND TABLE ------*
+      *---- (SEE GETDAYSMO.CPY, PERFORMED FROM 4100-GET-DAYS-IN-MONTH)-*
+       COPY DAYSINMO.
 
       *================================================================*
        PROCEDURE                                               DIVISION.
       *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+      *----------------------------------------------------------------*
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 3000-TERMINATE       THRU 3000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
 
-           MOVE '2021' TO WS-YEAR.
+           PERFORM 1050-INITIALIZE-FROM-PARM THRU 1050-EXIT
+           PERFORM 1055-READ-CHECKPOINT      THRU 1055-EXIT
+           PERFORM 1070-MAINTENANCE-MODE     THRU 1070-EXIT
 
-           DISPLAY "WS-DATE1 : "WS-DATE1.
-           DISPLAY "WS-DATE2 : "WS-DATE2.
+           OPEN INPUT DATE-TRANS-FILE
 
-           MOVE '12' TO WS-DATE.
+      *    A CHECKPOINT LEFT BY AN EARLIER, UNFINISHED RUN MEANS THIS
+      *    IS A RESTART; EXTEND THE AUDIT TRAIL AND REPORT RATHER THAN
+      *    OPENING THEM FOR OUTPUT, WHICH WOULD TRUNCATE THE EVIDENCE
+      *    OF EVERY RECORD THAT RUN ALREADY PROCESSED.  IF EXTEND FAILS
+      *    BECAUSE THE FILE DOESN'T EXIST (STATUS 35), FALL BACK TO
+      *    OUTPUT.
+           IF WS-CHECKPOINT-SKIP-COUNT > 0
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF WS-AUDIT-FILE-STATUS = '35'
+                   OPEN OUTPUT AUDIT-TRAIL-FILE
+               END-IF
+               OPEN EXTEND PRINT-FILE
+               IF WS-PRINT-FILE-STATUS = '35'
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
 
-           DISPLAY "WS-DATE1 : "WS-DATE1.
-           DISPLAY "WS-DATE2 : "WS-DATE2.
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'PROG0001 - UNABLE TO OPEN DATE-TRANS-FILE, '
+                       'STATUS = ' WS-TRANS-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
 
-           STOP RUN.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'PROG0001 - UNABLE TO OPEN AUDIT-TRAIL-FILE, '
+                       'STATUS = ' WS-AUDIT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF WS-PRINT-FILE-STATUS NOT = '00'
+               DISPLAY 'PROG0001 - UNABLE TO OPEN PRINT-FILE, '
+                       'STATUS = ' WS-PRINT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF WS-EOF-NO
+               INITIALIZE AUDIT-TRAIL-REC
+               PERFORM 7000-WRITE-REPORT-HEADINGS THRU 7000-EXIT
+               PERFORM 1060-RESTART-FROM-CHECKPOINT THRU 1060-EXIT
+               PERFORM 8000-READ-NEXT-RECORD THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1050-INITIALIZE-FROM-PARM.
+      *----------------------------------------------------------------*
+      *    READS THE AS-OF RUN DATE FROM A PARAMETER CARD (PARMFILE,
+      *    NORMALLY A JCL SYSIN DD) SO OPERATIONS CAN RE-RUN THIS JOB
+      *    AGAINST ANY BUSINESS DATE WITHOUT A RECOMPILE.  IF NO CARD
+      *    IS SUPPLIED THE COMPILED-IN DEFAULT RUN DATE IS USED.  A
+      *    CARD THAT FAILS THE SAME VALIDITY CHECK APPLIED TO
+      *    TRANSACTION RECORDS IS REJECTED AND THE DEFAULT IS KEPT.
+      *----------------------------------------------------------------*
+           MOVE '20'   TO WS-DATE
+           MOVE '08'   TO WS-MONTH
+           MOVE '2020' TO WS-YEAR
+
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-DATE1 TO WS-CANDIDATE-DATE1
+                       PERFORM 4200-VALIDATE-CANDIDATE-DATE
+                           THRU 4200-EXIT
+                       IF WS-DATE-VALID
+                           MOVE WS-CANDIDATE-DATE1 TO WS-DATE1
+                       ELSE
+                           DISPLAY "PROG0001 - PARMFILE DATE INVALID, "
+                                   "KEEPING DEFAULT RUN DATE"
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1055-READ-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *    DETERMINES HOW MANY RECORDS AN EARLIER, UNFINISHED RUN
+      *    ALREADY PROCESSED (IF ANY), SO 1000-INITIALIZE CAN DECIDE
+      *    WHETHER THE AUDIT TRAIL AND REPORT SHOULD BE EXTENDED
+      *    RATHER THAN OVERWRITTEN.  THE ACTUAL SKIP-READS OVER
+      *    DATE-TRANS-FILE AND THE WS-DATE1 RESTORE HAPPEN LATER, IN
+      *    1060-RESTART-FROM-CHECKPOINT, ONCE DATE-TRANS-FILE IS OPEN.
+      *----------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-LAST-KEY   TO WS-CHECKPOINT-SKIP-COUNT
+                       MOVE CHKPT-LAST-DATE1 TO WS-CHECKPOINT-LAST-DATE1
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1055-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1060-RESTART-FROM-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *    IF 1055-READ-CHECKPOINT FOUND A CHECKPOINT LEFT BEHIND BY AN
+      *    EARLIER RUN THAT DID NOT REACH 3000-TERMINATE, SKIP BACK
+      *    OVER THE RECORDS IT ALREADY PROCESSED SO THIS RUN RESUMES
+      *    RIGHT AFTER THEM, AND RESTORE WS-DATE1 TO THE LAST DATE THAT
+      *    RUN SUCCESSFULLY APPLIED SO THE FIRST POST-RESTART AUDIT
+      *    RECORD COMPARES AGAINST THE REAL PRIOR VALUE INSTEAD OF THE
+      *    COMPILED-IN DEFAULT.
+      *----------------------------------------------------------------*
+           IF WS-CHECKPOINT-SKIP-COUNT > 0
+               DISPLAY "PROG0001 - RESTARTING AFTER RECORD "
+                       WS-CHECKPOINT-SKIP-COUNT
+               IF WS-CHECKPOINT-LAST-DATE1 NOT = SPACES
+                   MOVE WS-CHECKPOINT-LAST-DATE1 TO WS-DATE1
+               END-IF
+               PERFORM 8000-READ-NEXT-RECORD THRU 8000-EXIT
+                   WS-CHECKPOINT-SKIP-COUNT TIMES
+               MOVE WS-CHECKPOINT-SKIP-COUNT TO WS-RECORD-COUNT
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1070-MAINTENANCE-MODE.
+      *----------------------------------------------------------------*
+      *    INTERACTIVE MAINTENANCE HOOK.  LETS AN OPERATOR RUNNING THIS
+      *    JOB FROM A TERMINAL KEY IN AN OVERRIDE RUN DATE INSTEAD OF
+      *    THE ONE SET BY 1000-INITIALIZE/1050-INITIALIZE-FROM-PARM.
+      *    AN UNATTENDED (JCL) RUN SIMPLY ANSWERS 'N' OR FALLS THROUGH
+      *    ON END OF INPUT AND CONTINUES WITH THE DEFAULT RUN DATE.
+      *----------------------------------------------------------------*
+           DISPLAY "PROG0001 - OVERRIDE THE RUN DATE (Y/N)? "
+           ACCEPT WS-OPERATOR-RESPONSE FROM CONSOLE
+
+           IF WS-OPERATOR-OVERRIDE
+               SET WS-DATE-INVALID TO TRUE
+               PERFORM 1080-PROMPT-FOR-OVERRIDE-DATE THRU 1080-EXIT
+                   UNTIL WS-DATE-VALID
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1080-PROMPT-FOR-OVERRIDE-DATE.
+      *----------------------------------------------------------------*
+           DISPLAY "PROG0001 - ENTER OVERRIDE DATE AS DD-MM-YYYY: "
+           ACCEPT WS-OPERATOR-DATE FROM CONSOLE
+
+           MOVE WS-OPERATOR-DATE TO WS-CANDIDATE-DATE1
+           PERFORM 4200-VALIDATE-CANDIDATE-DATE THRU 4200-EXIT
+
+           IF WS-DATE-VALID
+               MOVE WS-CANDIDATE-DATE1 TO WS-DATE1
+           ELSE
+               DISPLAY "PROG0001 - INVALID DATE, PLEASE RE-ENTER"
+           END-IF.
+       1080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESS-RECORD.
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM 4000-VALIDATE-DATE THRU 4000-EXIT
+
+           IF WS-DATE-VALID
+               MOVE WS-DATE1 TO WS-OLD-DATE1
+               MOVE TR-DATE1 TO WS-DATE1
+               PERFORM 5000-WRITE-AUDIT-RECORDS THRU 5000-EXIT
+               MOVE "VALID"    TO WD-STATUS
+           ELSE
+               ADD 1 TO WS-INVALID-COUNT
+               MOVE "REJECTED" TO WD-STATUS
+           END-IF
+
+           PERFORM 7100-WRITE-DETAIL-LINE THRU 7100-EXIT
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHKPT-DIVIDE-RESULT
+               REMAINDER WS-CHKPT-REMAINDER
+           IF WS-CHKPT-REMAINDER = 0
+               PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+           END-IF
+
+           PERFORM 8000-READ-NEXT-RECORD THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+      *----------------------------------------------------------------*
+           CLOSE DATE-TRANS-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE PRINT-FILE
+
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-SAVE
+           MOVE ZERO TO WS-RECORD-COUNT
+           PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+           MOVE WS-RECORD-COUNT-SAVE TO WS-RECORD-COUNT
+
+           DISPLAY "PROG0001 - RECORDS READ : " WS-RECORD-COUNT
+           DISPLAY "PROG0001 - RECORDS REJECTED : " WS-INVALID-COUNT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4000-VALIDATE-DATE / 4050-APPLY-CENTURY-WINDOW: VALIDATES
+      *    DATE-TRANS-REC'S TR-DATE1, SHARED WITH 4200/4250 (CANDIDATE
+      *    RUN-DATE VALIDATION) VIA VALIDATE.CPY.
+      *----------------------------------------------------------------*
+           COPY VALIDATE
+               REPLACING ==VAL-PARAGRAPH==
+                             BY ==4000-VALIDATE-DATE==
+                     ==VAL-EXIT==
+                             BY ==4000-EXIT==
+                     ==VAL-CENTURY-PARAGRAPH==
+                             BY ==4050-APPLY-CENTURY-WINDOW==
+                     ==VAL-CENTURY-EXIT==
+                             BY ==4050-EXIT==
+                     ==VAL-DATE==  BY ==TR-DATE==
+                     ==VAL-MONTH== BY ==TR-MONTH==
+                     ==VAL-YEAR==  BY ==TR-YEAR==.
+
+      *----------------------------------------------------------------*
+      *    4100-GET-DAYS-IN-MONTH: SHARED WITH PROG0002 VIA GETDAYSMO.
+      *----------------------------------------------------------------*
+           COPY GETDAYSMO
+               REPLACING ==DIM-PARAGRAPH== BY ==4100-GET-DAYS-IN-MONTH==
+                     ==DIM-EXIT==      BY ==4100-EXIT==
+                     ==DIM-MONTH==     BY ==WS-MONTH-NUMERIC==
+                     ==DIM-YEAR==      BY ==WS-YEAR-NUMERIC==.
+
+      *----------------------------------------------------------------*
+      *    4200-VALIDATE-CANDIDATE-DATE / 4250-APPLY-CANDIDATE-CENTURY-
+      *    WINDOW: VALIDATES A CANDIDATE RUN-DATE OVERRIDE (PARMFILE
+      *    CARD OR OPERATOR ENTRY) STAGED IN WS-CANDIDATE-DATE1, USING
+      *    THE SAME CHECK AS 4000/4050 VIA VALIDATE.CPY, SO A CANDIDATE
+      *    NEVER HAS TO BE STAGED INTO TR-DATE1 (WHICH BELONGS TO THE
+      *    TRANSACTION FILE RECORD) JUST TO BE VALIDATED.
+      *----------------------------------------------------------------*
+           COPY VALIDATE
+               REPLACING ==VAL-PARAGRAPH==
+                             BY ==4200-VALIDATE-CANDIDATE-DATE==
+                     ==VAL-EXIT==
+                             BY ==4200-EXIT==
+                     ==VAL-CENTURY-PARAGRAPH==
+                             BY ==4250-APPLY-CANDIDATE-CENTURY-WINDOW==
+                     ==VAL-CENTURY-EXIT==
+                             BY ==4250-EXIT==
+                     ==VAL-DATE==  BY ==WS-CANDIDATE-DATE==
+                     ==VAL-MONTH== BY ==WS-CANDIDATE-MONTH==
+                     ==VAL-YEAR==  BY ==WS-CANDIDATE-YEAR==.
+
+      *----------------------------------------------------------------*
+       5000-WRITE-AUDIT-RECORDS.
+      *----------------------------------------------------------------*
+           IF WS-OLD-DATE NOT = WS-DATE
+               MOVE 'WS-DATE'        TO AUD-FIELD-NAME
+               MOVE WS-OLD-DATE      TO AUD-BEFORE-VALUE
+               MOVE WS-DATE          TO AUD-AFTER-VALUE
+               PERFORM 5100-WRITE-ONE-AUDIT-REC THRU 5100-EXIT
+           END-IF
+
+           IF WS-OLD-MONTH NOT = WS-MONTH
+               MOVE 'WS-MONTH'       TO AUD-FIELD-NAME
+               MOVE WS-OLD-MONTH     TO AUD-BEFORE-VALUE
+               MOVE WS-MONTH         TO AUD-AFTER-VALUE
+               PERFORM 5100-WRITE-ONE-AUDIT-REC THRU 5100-EXIT
+           END-IF
+
+           IF WS-OLD-YEAR NOT = WS-YEAR
+               MOVE 'WS-YEAR'        TO AUD-FIELD-NAME
+               MOVE WS-OLD-YEAR      TO AUD-BEFORE-VALUE
+               MOVE WS-YEAR          TO AUD-AFTER-VALUE
+               PERFORM 5100-WRITE-ONE-AUDIT-REC THRU 5100-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5100-WRITE-ONE-AUDIT-REC.
+      *----------------------------------------------------------------*
+           MOVE WS-RUN-TIMESTAMP TO AUD-RUN-TIMESTAMP
+           WRITE AUDIT-TRAIL-REC.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6000-WRITE-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *    REWRITES THE CHECKPOINT FILE WITH THE LAST KEY SUCCESSFULLY
+      *    PROCESSED AND THE LAST DATE SUCCESSFULLY APPLIED.  CALLED
+      *    EVERY WS-CHECKPOINT-INTERVAL RECORDS AND AGAIN AT
+      *    3000-TERMINATE WITH A KEY OF ZERO, WHICH MARKS THE RUN AS
+      *    HAVING FINISHED CLEANLY (NOTHING LEFT TO RESTART).  A
+      *    FAILURE TO OPEN IS LOGGED BUT DOES NOT ABORT THE RUN, SINCE
+      *    THE TRANSACTION FILE HAS ALREADY BEEN FULLY PROCESSED AND
+      *    THE REPORT/AUDIT TRAIL ARE THE JOB'S REAL DELIVERABLES.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'PROG0001 - UNABLE TO OPEN CHECKPOINT-FILE '
+                       'FOR OUTPUT, STATUS = ' WS-CHKPT-FILE-STATUS
+           ELSE
+               INITIALIZE CHECKPOINT-REC
+               MOVE WS-RECORD-COUNT    TO CHKPT-LAST-KEY
+               MOVE WS-RUN-TIMESTAMP   TO CHKPT-RUN-TIMESTAMP
+               MOVE WS-DATE1           TO CHKPT-LAST-DATE1
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       7000-WRITE-REPORT-HEADINGS.
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER  TO WH1-PAGE-NUMBER
+           MOVE WS-RUN-DATE     TO WH2-RUN-DATE
+
+           WRITE PRINT-REC FROM WS-HEADING-1
+           WRITE PRINT-REC FROM WS-HEADING-2
+           WRITE PRINT-REC FROM WS-HEADING-BLANK-LINE
+           WRITE PRINT-REC FROM WS-HEADING-3
+           WRITE PRINT-REC FROM WS-HEADING-BLANK-LINE
+
+           MOVE ZERO TO WS-LINE-COUNT.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       7100-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 7000-WRITE-REPORT-HEADINGS THRU 7000-EXIT
+           END-IF
+
+           MOVE WS-RECORD-COUNT TO WD-RECORD-NO
+           MOVE TR-DATE1        TO WD-DATE1
+
+           IF WS-DATE-VALID
+               MOVE TR-DATE  TO WS-DETAIL-NUMERIC-DD
+               MOVE TR-MONTH TO WS-DETAIL-NUMERIC-MM
+               MOVE TR-YEAR  TO WS-DETAIL-NUMERIC-YYYY
+               MOVE WS-DETAIL-NUMERIC-DATE-R TO WD-DATE2
+           ELSE
+               MOVE SPACES TO WD-DATE2
+           END-IF
+
+           WRITE PRINT-REC FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+       7100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       8000-READ-NEXT-RECORD.
+      *----------------------------------------------------------------*
+           READ DATE-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       8000-EXIT.
+           EXIT.
 
        END PROGRAM VARIAVEIS-GRUPOS.
