@@ -0,0 +1,39 @@
+      *================================================================*
+      * DAYSINMO.CPY
+      *
+      * PURPOSE.   SHARED WORK FIELDS AND TABLE FOR THE LEAP-YEAR TEST
+      *            AND DAYS-IN-MONTH LOOKUP PERFORMED BY GETDAYSMO.CPY.
+      *            COPY THIS UNDER WORKING-STORAGE IN ANY PROGRAM THAT
+      *            ALSO COPIES GETDAYSMO.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY.
+      * 2026-08-08  RA  EXTRACTED FROM PROG0001 AND PROG0002, WHICH HAD
+      *                 EACH DECLARED THE SAME TABLE AND WORK FIELDS.
+      *================================================================*
+       01 WS-LEAP-YEAR-SWITCH          PIC X(1)  VALUE 'N'.
+           88 WS-LEAP-YEAR-YES                   VALUE 'Y'.
+           88 WS-LEAP-YEAR-NO                    VALUE 'N'.
+
+       01 WS-DAYS-IN-MONTH-WORK-FIELDS.
+           05 WS-MAX-DAYS-IN-MONTH     PIC 9(2)  VALUE ZERO.
+           05 WS-REMAINDER-4           PIC 9(2)  VALUE ZERO.
+           05 WS-REMAINDER-100         PIC 9(2)  VALUE ZERO.
+           05 WS-REMAINDER-400         PIC 9(3)  VALUE ZERO.
+           05 WS-DIVIDE-RESULT         PIC 9(4)  VALUE ZERO.
+
+      *---- TABLE OF DAYS IN EACH MONTH (NON-LEAP YEAR) ---------------*
+       01 WS-DAYS-IN-MONTH-VALUES.
+           05 FILLER                   PIC 9(2)  VALUE 31.
+           05 FILLER                   PIC 9(2)  VALUE 28.
+           05 FILLER                   PIC 9(2)  VALUE 31.
+           05 FILLER                   PIC 9(2)  VALUE 30.
+           05 FILLER                   PIC 9(2)  VALUE 31.
+           05 FILLER                   PIC 9(2)  VALUE 30.
+           05 FILLER                   PIC 9(2)  VALUE 31.
+           05 FILLER                   PIC 9(2)  VALUE 31.
+           05 FILLER                   PIC 9(2)  VALUE 30.
+           05 FILLER                   PIC 9(2)  VALUE 31.
+           05 FILLER                   PIC 9(2)  VALUE 30.
+           05 FILLER                   PIC 9(2)  VALUE 31.
+       01 WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05 WS-DAYS-IN-MONTH         PIC 9(2)  OCCURS 12 TIMES.
