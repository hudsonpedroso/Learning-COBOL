@@ -0,0 +1,30 @@
+      *================================================================*
+      * DATEREC.CPY
+      *
+      * PURPOSE.   COMMON DD-MM-YYYY DATE GROUP AND ITS PIC 9(10)
+      *            NUMERIC REDEFINITION.  COPY THIS UNDER A 01-LEVEL
+      *            GROUP IN ANY PROGRAM THAT NEEDS TO HOLD OR CONVERT
+      *            A DATE IN THIS FORM.  USE THE REPLACING PHRASE TO
+      *            RENAME THE DATA-NAMES WHEN MORE THAN ONE DATE GROUP
+      *            IS NEEDED IN THE SAME RECORD.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY.
+      * 2026-08-08  RA  EXTRACTED FROM PROG0001 WORKING-STORAGE SO THE
+      *                 LAYOUT CAN BE SHARED ACROSS PROGRAMS.
+      *================================================================*
+           05 WS-DATE1.
+               10 WS-DATE         PIC X(2).
+               10 WS-DATE-FILL-1  PIC X    VALUE '-'.
+               10 WS-MONTH        PIC X(2).
+               10 WS-DATE-FILL-2  PIC X    VALUE '-'.
+               10 WS-YEAR         PIC X(4).
+
+      *---- FUNCIONA COMO UM PONTEIRO PARA A MESMA REGIAO DE MEMORIA --*
+           05 WS-DATE2 REDEFINES WS-DATE1 PIC 9(10).
+      *----------------------------------------------------------------*
+      * NOTE.  WS-DATE2 IS A REDEFINITION OF THE DASHED TEXT FORM, SO
+      *        IT STILL CARRIES THE TWO '-' BYTES - IT IS NOT A CLEAN
+      *        SEPARATOR-FREE NUMBER.  PROG0002 (DATE-ADD-DAYS) TAKES
+      *        AND RETURNS THIS SAME GROUP DIRECTLY FOR DAY-OFFSET
+      *        ARITHMETIC; SEE ITS LINKAGE SECTION.
+      *----------------------------------------------------------------*
