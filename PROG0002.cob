@@ -0,0 +1,180 @@
+      *================================================================*
+       IDENTIFICATION                                          DIVISION.
+      *================================================================*
+       PROGRAM-ID.    DATE-ADD-DAYS.
+       AUTHOR.        R. ALMEIDA.
+       INSTALLATION.  DATA PROCESSING CENTER.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.    CALLABLE SUBPROGRAM THAT ADDS (OR SUBTRACTS, FOR A
+      *             NEGATIVE OFFSET) A NUMBER OF DAYS TO A DATE,
+      *             HANDLING MONTH AND YEAR ROLLOVER (INCLUDING A LEAP
+      *             YEAR FEBRUARY).  LK-INPUT-DATE AND LK-OUTPUT-DATE
+      *             ARE THE SHARED DATEREC GROUP (SEE DATEREC.CPY), THE
+      *             SAME DD-MM-YYYY LAYOUT AS WS-DATE1/TR-DATE1, SO
+      *             CALLERS PASS THEIR EXISTING DATE GROUP DIRECTLY,
+      *             WITH NO REPACKING.
+      * TECTONICS.  COBC.
+      ******************************************************************
+      * MODIFICATION HISTORY.
+      * 2026-08-08  RA  INITIAL VERSION.
+      * 2026-08-08  RA  CHANGED LK-INPUT-DATE/LK-OUTPUT-DATE FROM A
+      *                 PRIVATE 00DDMMYYYY PACKING TO THE DATEREC
+      *                 COPYBOOK LAYOUT ITSELF, SO THE INTERFACE MATCHES
+      *                 WHAT WS-DATE2/TR-DATE2 ACTUALLY CONTAIN (A
+      *                 DASHED TEXT FORM, NOT A SEPARATOR-FREE NUMBER).
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT                                             DIVISION.
+      *================================================================*
+
+      *================================================================*
+       DATA                                                    DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                 SECTION.
+      *----------------------------------------------------------------*
+       01 WS-CALC-DATE-GROUP.
+           05 WS-CALC-DATE              PIC 9(2)  VALUE ZERO.
+           05 WS-CALC-MONTH             PIC 9(2)  VALUE ZERO.
+           05 WS-CALC-YEAR              PIC 9(4)  VALUE ZERO.
+
+       01 WS-WORK-FIELDS.
+           05 WS-DAY-COUNT              PIC 9(5)  VALUE ZERO.
+           05 WS-DIRECTION-SWITCH       PIC X(1)  VALUE 'A'.
+               88 WS-DIRECTION-ADD                VALUE 'A'.
+               88 WS-DIRECTION-SUBTRACT            VALUE 'S'.
+
+      *---- SHARED LEAP-YEAR/DAYS-IN-MONTH WORK FIELDS AND TABLE ------*
+      *---- (SEE GETDAYSMO.CPY, PERFORMED FROM 2100-GET-DAYS-IN-MONTH)-*
+       COPY DAYSINMO.
+
+      *----------------------------------------------------------------*
+       LINKAGE                                          SECTION.
+      *----------------------------------------------------------------*
+       01 LK-INPUT-DATE.
+           COPY DATEREC
+               REPLACING ==WS-DATE1==       BY ==LK-IN-DATE1==
+                     ==WS-DATE2==       BY ==LK-IN-DATE2==
+                     ==WS-DATE-FILL-1== BY ==LK-IN-DATE-FILL-1==
+                     ==WS-DATE-FILL-2== BY ==LK-IN-DATE-FILL-2==
+                     ==WS-DATE==        BY ==LK-IN-DATE==
+                     ==WS-MONTH==       BY ==LK-IN-MONTH==
+                     ==WS-YEAR==        BY ==LK-IN-YEAR==.
+
+       01 LK-DAY-OFFSET                 PIC S9(5).
+
+       01 LK-OUTPUT-DATE.
+           COPY DATEREC
+               REPLACING ==WS-DATE1==       BY ==LK-OUT-DATE1==
+                     ==WS-DATE2==       BY ==LK-OUT-DATE2==
+                     ==WS-DATE-FILL-1== BY ==LK-OUT-DATE-FILL-1==
+                     ==WS-DATE-FILL-2== BY ==LK-OUT-DATE-FILL-2==
+                     ==WS-DATE==        BY ==LK-OUT-DATE==
+                     ==WS-MONTH==       BY ==LK-OUT-MONTH==
+                     ==WS-YEAR==        BY ==LK-OUT-YEAR==.
+
+       01 LK-RETURN-CODE                PIC 9(2).
+
+      *================================================================*
+       PROCEDURE DIVISION USING LK-INPUT-DATE
+                                LK-DAY-OFFSET
+                                LK-OUTPUT-DATE
+                                LK-RETURN-CODE.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+      *----------------------------------------------------------------*
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+
+           IF LK-RETURN-CODE = ZERO
+               PERFORM 2000-APPLY-OFFSET THRU 2000-EXIT
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+           MOVE ZERO TO LK-RETURN-CODE
+
+           MOVE LK-IN-DATE  TO WS-CALC-DATE
+           MOVE LK-IN-MONTH TO WS-CALC-MONTH
+           MOVE LK-IN-YEAR  TO WS-CALC-YEAR
+
+           IF WS-CALC-MONTH < 1 OR WS-CALC-MONTH > 12
+               MOVE 99 TO LK-RETURN-CODE
+           ELSE
+               PERFORM 2100-GET-DAYS-IN-MONTH THRU 2100-EXIT
+               IF WS-CALC-DATE < 1
+                       OR WS-CALC-DATE > WS-MAX-DAYS-IN-MONTH
+                   MOVE 99 TO LK-RETURN-CODE
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-APPLY-OFFSET.
+      *----------------------------------------------------------------*
+           IF LK-DAY-OFFSET < 0
+               COMPUTE WS-DAY-COUNT = LK-DAY-OFFSET * -1
+               SET WS-DIRECTION-SUBTRACT TO TRUE
+           ELSE
+               MOVE LK-DAY-OFFSET TO WS-DAY-COUNT
+               SET WS-DIRECTION-ADD TO TRUE
+           END-IF
+
+           PERFORM 2200-ADJUST-ONE-DAY THRU 2200-EXIT
+               WS-DAY-COUNT TIMES
+
+           MOVE WS-CALC-DATE  TO LK-OUT-DATE
+           MOVE WS-CALC-MONTH TO LK-OUT-MONTH
+           MOVE WS-CALC-YEAR  TO LK-OUT-YEAR
+           MOVE '-'           TO LK-OUT-DATE-FILL-1
+           MOVE '-'           TO LK-OUT-DATE-FILL-2.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-GET-DAYS-IN-MONTH: SHARED WITH PROG0001 VIA GETDAYSMO.
+      *----------------------------------------------------------------*
+           COPY GETDAYSMO
+               REPLACING ==DIM-PARAGRAPH== BY ==2100-GET-DAYS-IN-MONTH==
+                     ==DIM-EXIT==      BY ==2100-EXIT==
+                     ==DIM-MONTH==     BY ==WS-CALC-MONTH==
+                     ==DIM-YEAR==      BY ==WS-CALC-YEAR==.
+
+      *----------------------------------------------------------------*
+       2200-ADJUST-ONE-DAY.
+      *----------------------------------------------------------------*
+           IF WS-DIRECTION-ADD
+               ADD 1 TO WS-CALC-DATE
+               PERFORM 2100-GET-DAYS-IN-MONTH THRU 2100-EXIT
+               IF WS-CALC-DATE > WS-MAX-DAYS-IN-MONTH
+                   MOVE 1 TO WS-CALC-DATE
+                   ADD 1 TO WS-CALC-MONTH
+                   IF WS-CALC-MONTH > 12
+                       MOVE 1 TO WS-CALC-MONTH
+                       ADD 1 TO WS-CALC-YEAR
+                   END-IF
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM WS-CALC-DATE
+               IF WS-CALC-DATE < 1
+                   SUBTRACT 1 FROM WS-CALC-MONTH
+                   IF WS-CALC-MONTH < 1
+                       MOVE 12 TO WS-CALC-MONTH
+                       SUBTRACT 1 FROM WS-CALC-YEAR
+                   END-IF
+                   PERFORM 2100-GET-DAYS-IN-MONTH THRU 2100-EXIT
+                   MOVE WS-MAX-DAYS-IN-MONTH TO WS-CALC-DATE
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       END PROGRAM DATE-ADD-DAYS.
